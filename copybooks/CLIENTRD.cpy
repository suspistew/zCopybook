@@ -0,0 +1,29 @@
+      *>--------------------------------------------------------------
+      *> CLIENTRD - CLIENT record layout with the ambiguous REDEFINES,
+      *> shared by the redefine-reconciliation listing (request 009).
+      *>
+      *> Derived from src/test/resources/copybook/aNodeWithARedefine.cbl.
+      *> ELSE is a COBOL reserved word and is qualified as ELSE-FIELD
+      *> here so the layout can be COPYed into a compilable program;
+      *> every other name is unchanged. CLIENT-INFOS-OTHER redefines
+      *> CLIENT-COMMON-INFOS with no fields of its own, while
+      *> SOMETHING/ELSE-FIELD are declared as siblings of both at the
+      *> same 03 level rather than inside the REDEFINES - that
+      *> ambiguity is exactly what request 009's listing reports on.
+      *>
+      *> The fixture leaves CLIENT-INFOS-OTHER with no subordinate
+      *> fields at all, which GnuCOBOL (rightly) rejects - a REDEFINES
+      *> with no elementary items has no determinate size. Until data
+      *> stewardship confirms the true breakdown, CLIENT-INFOS-OTHER is
+      *> given a single raw PIC X(30) so the bytes can be inspected; the
+      *> reconciliation listing slices it the same way as
+      *> CLIENT-COMMON-INFOS (18/12) purely for side-by-side display.
+      *>--------------------------------------------------------------
+       01  CLIENT.
+           03  CLIENT-COMMON-INFOS.
+               05  FIRSTNAME                  PIC X(18).
+               05  LASTNAME                   PIC X(12).
+           03  CLIENT-INFOS-OTHER REDEFINES CLIENT-COMMON-INFOS
+                                          PIC X(30).
+           03  SOMETHING                      PIC X(18).
+           03  ELSE-FIELD                     PIC X(18).
