@@ -0,0 +1,13 @@
+      *>--------------------------------------------------------------
+      *> TRANFEED - one raw transaction as it arrives during the day,
+      *> before it is folded into COMMON-DATA's HISTORIQUE-TRANS table.
+      *> The feed is expected sorted by TF-NUM-CONTRAT, oldest
+      *> transaction first, matching HISTORIQUE-TRANS's field shape
+      *> (request 001).
+      *>--------------------------------------------------------------
+       01  TRANS-FEED-REC.
+           05  TF-NUM-CONTRAT              PIC X(16).
+           05  TF-HIST-TYPE                PIC X(04).
+           05  TF-HIST-KEY                 PIC X(01).
+           05  TF-AMOUNT-MONNEY-MADE       PIC S9(11).
+           05  TF-AMOUNT-BENEF             PIC S9(11).
