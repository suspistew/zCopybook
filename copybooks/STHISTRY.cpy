@@ -0,0 +1,12 @@
+      *>--------------------------------------------------------------
+      *> STHISTRY - one appended STATE transition record, keyed by
+      *> contract, with the old value, new value, the update date and
+      *> reason code that came with it (request 002). SH-OLD-STATE is
+      *> SPACES the first time a contract is seen (no prior snapshot).
+      *>--------------------------------------------------------------
+       01  STATE-HISTORY-REC.
+           05  SH-NUM-CONTRAT               PIC X(16).
+           05  SH-OLD-STATE                 PIC X(01).
+           05  SH-NEW-STATE                 PIC X(01).
+           05  SH-UPDT-DATE                 PIC X(08).
+           05  SH-REASON-UPDT                PIC X(02).
