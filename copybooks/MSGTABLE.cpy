@@ -0,0 +1,37 @@
+      *>--------------------------------------------------------------
+      *> MSGTABLE - reference table decoding COMMON-DATA's MESSAGES
+      *> OCCURS 15 five-character codes into plain English, so
+      *> servicing reps stop looking codes up by hand (request 003).
+      *> Add new codes here as business defines them.
+      *>--------------------------------------------------------------
+       01  MSG-CODE-TABLE.
+           05  MSG-CODE-ENTRY.
+               10  FILLER PIC X(05) VALUE "ARREA".
+               10  FILLER PIC X(60) VALUE "ACCOUNT IN ARREARS".
+               10  FILLER PIC X(05) VALUE "CLOSD".
+               10  FILLER PIC X(60) VALUE "CONTRACT CLOSED".
+               10  FILLER PIC X(05) VALUE "PEND1".
+               10  FILLER PIC X(60) VALUE "PENDING FIRST PAYMENT".
+               10  FILLER PIC X(05) VALUE "REFND".
+               10  FILLER PIC X(60) VALUE "REFUND ISSUED".
+               10  FILLER PIC X(05) VALUE "DISPU".
+               10  FILLER PIC X(60) VALUE "PAYMENT UNDER DISPUTE".
+               10  FILLER PIC X(05) VALUE "KYCOK".
+               10  FILLER PIC X(60) VALUE "KYC VERIFICATION COMPLETE".
+               10  FILLER PIC X(05) VALUE "KYCNO".
+               10  FILLER PIC X(60) VALUE "KYC VERIFICATION OUTSTANDING".
+               10  FILLER PIC X(05) VALUE "FRAUD".
+               10  FILLER PIC X(60) VALUE "FLAGGED FOR FRAUD REVIEW".
+               10  FILLER PIC X(05) VALUE "RENEW".
+               10  FILLER PIC X(60) VALUE "UP FOR RENEWAL".
+               10  FILLER PIC X(05) VALUE "CANCL".
+               10  FILLER PIC X(60) VALUE "CANCELLATION REQUESTED".
+               10  FILLER PIC X(05) VALUE "RESTR".
+               10  FILLER PIC X(60) VALUE "ACCOUNT RESTRICTED".
+               10  FILLER PIC X(05) VALUE "TRFIN".
+               10  FILLER PIC X(60) VALUE "TRANSFER IN PROGRESS".
+       01  MSG-CODE-TABLE-R REDEFINES MSG-CODE-TABLE.
+           05  MSG-CODE-ROW OCCURS 12.
+               10  MSG-TBL-CODE            PIC X(05).
+               10  MSG-TBL-DESCRIPTION     PIC X(60).
+       01  MSG-CODE-TABLE-COUNT            PIC 9(03) VALUE 12.
