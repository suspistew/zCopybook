@@ -0,0 +1,11 @@
+      *>--------------------------------------------------------------
+      *> RSTPARM - restart control record read at start-up. When all
+      *> three fields are SPACES the run starts from the top; otherwise
+      *> it identifies the last checkpoint successfully committed on
+      *> the prior (abended) run, and every CLIENT-IMAGE record up to
+      *> and including that checkpoint is skipped on rerun (request 005).
+      *>--------------------------------------------------------------
+       01  RESTART-PARM-REC.
+           05  RP-IMAGE-TIMESTAMP           PIC X(26).
+           05  RP-CODE-APPLICATION          PIC X(28).
+           05  RP-SERVER-ID                 PIC X(04).
