@@ -0,0 +1,8 @@
+      *>--------------------------------------------------------------
+      *> OVFCOUNT - persistent running totals of how many times a
+      *> client's transactions have overflowed the HISTORIQUE-TRANS
+      *> OCCURS 5 limit, carried forward run to run (request 001).
+      *>--------------------------------------------------------------
+       01  OVERFLOW-COUNTER-REC.
+           05  OC-TOTAL-OVERFLOW-EVENTS    PIC 9(09).
+           05  OC-TOTAL-OVERFLOW-TRANS     PIC 9(09).
