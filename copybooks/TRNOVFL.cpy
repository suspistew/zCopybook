@@ -0,0 +1,12 @@
+      *>--------------------------------------------------------------
+      *> TRNOVFL - overflow record for HISTORIQUE-TRANS entries beyond
+      *> the OCCURS 5 limit in COMMON-DATA (request 001). One record
+      *> per overflowed transaction, keyed by the owning NUM-CONTRAT.
+      *>--------------------------------------------------------------
+       01  TRANS-OVERFLOW-REC.
+           05  TO-NUM-CONTRAT              PIC X(16).
+           05  TO-SLOT-NUMBER              PIC 9(04).
+           05  TO-HIST-TYPE                PIC X(04).
+           05  TO-HIST-KEY                 PIC X(01).
+           05  TO-AMOUNT-MONNEY-MADE       PIC S9(11).
+           05  TO-AMOUNT-BENEF             PIC S9(11).
