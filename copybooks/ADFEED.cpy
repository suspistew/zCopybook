@@ -0,0 +1,13 @@
+      *>--------------------------------------------------------------
+      *> ADFEED - raw ADDITIONNAL-DATA attribute feed, one key/value
+      *> pair per record, sorted by IMAGE-SEQUENCE's REF (the same
+      *> per-image identifier ADDITIONNAL-DATA hangs off of under
+      *> TECH-HEADER), oldest attribute first. An upstream source can
+      *> send any number of pairs per image; ADOVFL folds the first 5
+      *> into ADDITIONNAL-DATA's fixed AD-ENTRY slots and routes the
+      *> rest to AD-OVERFLOW-FILE instead of truncating them (request 008).
+      *>--------------------------------------------------------------
+       01  ATTR-FEED-REC.
+           05  AF-IMAGE-REF                 PIC X(30).
+           05  AF-AD-KEY                    PIC X(03).
+           05  AF-AD-VALUE                  PIC X(29).
