@@ -0,0 +1,8 @@
+      *>--------------------------------------------------------------
+      *> PRIORST - prior-day snapshot of a contract's STATE, carried
+      *> forward run to run so state transitions can be detected
+      *> against the current CLIENT-IMAGE extract (request 002).
+      *>--------------------------------------------------------------
+       01  PRIOR-STATE-REC.
+           05  PS-NUM-CONTRAT               PIC X(16).
+           05  PS-STATE                     PIC X(01).
