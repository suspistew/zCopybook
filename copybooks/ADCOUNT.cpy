@@ -0,0 +1,8 @@
+      *>--------------------------------------------------------------
+      *> ADCOUNT - persistent running totals of how many images and
+      *> attributes have overflowed ADDITIONNAL-DATA's OCCURS 5 limit,
+      *> carried forward run to run (request 008).
+      *>--------------------------------------------------------------
+       01  AD-OVERFLOW-COUNTER-REC.
+           05  ADC-TOTAL-OVERFLOW-EVENTS   PIC 9(09).
+           05  ADC-TOTAL-OVERFLOW-ATTRS    PIC 9(09).
