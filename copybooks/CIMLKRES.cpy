@@ -0,0 +1,12 @@
+      *>--------------------------------------------------------------
+      *> CIMLKRES - answer line for a CIMLKREQ lookup request against
+      *> the indexed CLIENT-MASTER-FILE (request 007).
+      *>--------------------------------------------------------------
+       01  LOOKUP-RESULT-REC.
+           05  LK-NUM-CONTRAT               PIC X(16).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  LK-NUM-CLIENT                PIC 9(10).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  LK-CONTRACT-STATUS           PIC X(08).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  LK-RESULT                    PIC X(20).
