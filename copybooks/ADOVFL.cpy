@@ -0,0 +1,9 @@
+      *>--------------------------------------------------------------
+      *> ADOVFL - overflow record for ADDITIONNAL-DATA attributes
+      *> beyond the 5 fixed AD-ENTRY slots (request 008).
+      *>--------------------------------------------------------------
+       01  AD-OVERFLOW-REC.
+           05  AO-IMAGE-REF                 PIC X(30).
+           05  AO-SLOT-NUMBER               PIC 9(04).
+           05  AO-AD-KEY                    PIC X(03).
+           05  AO-AD-VALUE                  PIC X(29).
