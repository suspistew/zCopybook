@@ -0,0 +1,11 @@
+      *>--------------------------------------------------------------
+      *> CKPTREC - checkpoint record for the CLIENT-IMAGE batch window,
+      *> keyed on TECH-HEADER's IMAGE-TIMESTAMP, CODE-APPLICATION and
+      *> SERVER-ID, plus how many records had been committed by the
+      *> time the checkpoint was taken (request 005).
+      *>--------------------------------------------------------------
+       01  CHECKPOINT-REC.
+           05  CK-IMAGE-TIMESTAMP           PIC X(26).
+           05  CK-CODE-APPLICATION          PIC X(28).
+           05  CK-SERVER-ID                 PIC X(04).
+           05  CK-RECORDS-PROCESSED         PIC 9(09).
