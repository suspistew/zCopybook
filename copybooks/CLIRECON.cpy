@@ -0,0 +1,20 @@
+      *>--------------------------------------------------------------
+      *> CLIRECON - side-by-side reconciliation line for the CLIENT
+      *> copybook's ambiguous REDEFINES. CLIENT-INFOS-OTHER shares its
+      *> storage byte-for-byte with CLIENT-COMMON-INFOS, so this does
+      *> not compare bytes (they're always identical); it lays both
+      *> interpretations - the split FIRSTNAME/LASTNAME view and the
+      *> undivided 30-byte view - next to the trailing SOMETHING and
+      *> ELSE-FIELD siblings so data stewardship can eyeball which
+      *> layout a given upstream feed actually intended (request 009).
+      *>--------------------------------------------------------------
+       01  CLIENT-RECON-LINE.
+           05  CR-AS-FIRSTNAME              PIC X(18).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  CR-AS-LASTNAME               PIC X(12).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  CR-AS-RAW-30                 PIC X(30).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  CR-SOMETHING                 PIC X(18).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  CR-ELSE-FIELD                PIC X(18).
