@@ -0,0 +1,7 @@
+      *>--------------------------------------------------------------
+      *> CIMLKREQ - one lookup request (a NUM-CONTRAT to fetch from
+      *> the indexed CLIENT-MASTER-FILE), used by the ad hoc
+      *> single-contract inquiry program (request 007).
+      *>--------------------------------------------------------------
+       01  LOOKUP-REQUEST-REC.
+           05  LR-NUM-CONTRAT               PIC X(16).
