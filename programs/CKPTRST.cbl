@@ -0,0 +1,151 @@
+      *>--------------------------------------------------------------
+      *> CKPTRST - checkpoint/restart wrapper for the CLIENT-IMAGE
+      *> batch window.
+      *>
+      *> Reads RESTART-PARM-FILE first; if it names a checkpoint (a
+      *> non-blank IMAGE-TIMESTAMP/CODE-APPLICATION/SERVER-ID), every
+      *> CLIENT-IMAGE record up to and including the one matching that
+      *> checkpoint is skipped, so a rerun after an abend resumes right
+      *> after the last committed checkpoint instead of reprocessing the
+      *> whole file. Every CHECKPOINT-INTERVAL records processed, a
+      *> checkpoint record is appended to CHECKPOINT-FILE keyed on the
+      *> current record's IMAGE-TIMESTAMP/CODE-APPLICATION/SERVER-ID
+      *> (request 005). On a restart, PROCESSED-OUT-FILE is opened
+      *> EXTEND rather than OUTPUT so the records already committed on
+      *> the prior (abended) run are preserved rather than truncated.
+      *>
+      *> If a restart's checkpoint key never matches any CLIENT-IMAGE
+      *> record (a stale/corrupt RESTART-PARM-FILE), every input record
+      *> is skipped and the run would otherwise end normally with
+      *> RETURN-CODE 0 and zero records processed - indistinguishable
+      *> from a legitimately empty extract. 9000-TERMINATE now DISPLAYs
+      *> an explicit error and aborts with a non-zero RETURN-CODE
+      *> instead, and always DISPLAYs the processed/skipped counts so a
+      *> normal run's outcome is operator-visible too, the same
+      *> convention CIMLOAD.cbl uses for its load/reject counts.
+      *>--------------------------------------------------------------
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CKPTRST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENT-IMAGE-FILE ASSIGN TO "CLTIMAGE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESTART-PARM-FILE ASSIGN TO "RESTPARM"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PROCESSED-OUT-FILE ASSIGN TO "CIMPROCD"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENT-IMAGE-FILE.
+       COPY CLTIMAGE.
+
+       FD  RESTART-PARM-FILE.
+       COPY RSTPARM.
+
+       FD  CHECKPOINT-FILE.
+       COPY CKPTREC.
+
+       FD  PROCESSED-OUT-FILE.
+       01  PROCESSED-OUT-REC                PIC X(6904).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                    PIC X VALUE "N".
+           88  WS-END-OF-FILE                   VALUE "Y".
+
+       01  WS-RESTARTING-SWITCH             PIC X VALUE "N".
+           88  WS-IS-RESTARTING                 VALUE "Y".
+       01  WS-CHECKPOINT-REACHED-SWITCH     PIC X VALUE "N".
+           88  WS-CHECKPOINT-REACHED            VALUE "Y".
+
+       01  CHECKPOINT-INTERVAL              PIC 9(05) VALUE 1000.
+       01  WS-RECORDS-PROCESSED             PIC 9(09) VALUE ZERO.
+       01  WS-RECORDS-SKIPPED               PIC 9(09) VALUE ZERO.
+       01  WS-SINCE-LAST-CHECKPOINT         PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CLIENT-IMAGE UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RESTART-PARM-FILE
+           READ RESTART-PARM-FILE
+               AT END MOVE SPACES TO RESTART-PARM-REC
+           END-READ
+           CLOSE RESTART-PARM-FILE
+           IF RP-IMAGE-TIMESTAMP NOT = SPACES
+               OR RP-CODE-APPLICATION NOT = SPACES
+               OR RP-SERVER-ID NOT = SPACES
+               SET WS-IS-RESTARTING TO TRUE
+           END-IF
+
+           OPEN INPUT CLIENT-IMAGE-FILE
+           IF WS-IS-RESTARTING
+               OPEN EXTEND PROCESSED-OUT-FILE
+           ELSE
+               OPEN OUTPUT PROCESSED-OUT-FILE
+           END-IF
+           OPEN EXTEND CHECKPOINT-FILE
+           READ CLIENT-IMAGE-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-CLIENT-IMAGE.
+           IF WS-IS-RESTARTING AND NOT WS-CHECKPOINT-REACHED
+               PERFORM 2100-SKIP-TO-CHECKPOINT
+           ELSE
+               PERFORM 2200-PROCESS-ONE-RECORD
+           END-IF
+           READ CLIENT-IMAGE-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2100-SKIP-TO-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-SKIPPED
+           IF IMAGE-TIMESTAMP = RP-IMAGE-TIMESTAMP
+               AND CODE-APPLICATION = RP-CODE-APPLICATION
+               AND SERVER-ID = RP-SERVER-ID
+               SET WS-CHECKPOINT-REACHED TO TRUE
+           END-IF.
+
+       2200-PROCESS-ONE-RECORD.
+           MOVE CLIENT-IMAGE-REC TO PROCESSED-OUT-REC
+           WRITE PROCESSED-OUT-REC
+           ADD 1 TO WS-RECORDS-PROCESSED
+           ADD 1 TO WS-SINCE-LAST-CHECKPOINT
+           IF WS-SINCE-LAST-CHECKPOINT >= CHECKPOINT-INTERVAL
+               PERFORM 2300-WRITE-CHECKPOINT
+           END-IF.
+
+       2300-WRITE-CHECKPOINT.
+           MOVE IMAGE-TIMESTAMP TO CK-IMAGE-TIMESTAMP
+           MOVE CODE-APPLICATION TO CK-CODE-APPLICATION
+           MOVE SERVER-ID TO CK-SERVER-ID
+           MOVE WS-RECORDS-PROCESSED TO CK-RECORDS-PROCESSED
+           WRITE CHECKPOINT-REC
+           MOVE ZERO TO WS-SINCE-LAST-CHECKPOINT.
+
+       9000-TERMINATE.
+           IF WS-SINCE-LAST-CHECKPOINT > 0
+               PERFORM 2300-WRITE-CHECKPOINT
+           END-IF
+           CLOSE CLIENT-IMAGE-FILE
+           CLOSE PROCESSED-OUT-FILE
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "CKPTRST RECORDS PROCESSED: " WS-RECORDS-PROCESSED
+           DISPLAY "CKPTRST RECORDS SKIPPED  : " WS-RECORDS-SKIPPED
+           IF WS-IS-RESTARTING AND NOT WS-CHECKPOINT-REACHED
+               DISPLAY "CKPTRST: ABEND - RESTART CHECKPOINT "
+                   "IMAGE-TIMESTAMP/CODE-APPLICATION/SERVER-ID FROM "
+                   "RESTART-PARM-FILE WAS NEVER MATCHED IN "
+                   "CLIENT-IMAGE-FILE, EVERY RECORD WAS SKIPPED"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
