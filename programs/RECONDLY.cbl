@@ -0,0 +1,205 @@
+      *>--------------------------------------------------------------
+      *> RECONDLY - Daily financial reconciliation report.
+      *>
+      *> Sums AMOUNT-MONNEY-MADE and AMOUNT-BENEF out of COMMON-DATA
+      *> for every CLIENT-IMAGE record processed that day, broken out
+      *> by CONTRACT's REGION/COUNTRY, and prints the grand total next
+      *> to the general-ledger total supplied on GL-TOTAL-FILE so an
+      *> out-of-balance feed is caught the same day rather than at
+      *> month end (request 000).
+      *>--------------------------------------------------------------
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONDLY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENT-IMAGE-FILE ASSIGN TO "CLTIMAGE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GL-TOTAL-FILE ASSIGN TO "GLTOTAL"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENT-IMAGE-FILE.
+       COPY CLTIMAGE.
+
+       FD  GL-TOTAL-FILE.
+       01  GL-TOTAL-REC.
+           05  GL-MONNEY-MADE             PIC S9(11).
+           05  GL-BENEF                   PIC S9(13).
+
+       FD  RECON-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RECON-REPORT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                  PIC X VALUE "N".
+           88  WS-END-OF-FILE                 VALUE "Y".
+
+       01  WS-CONTRACT-COUNT               PIC 9(09) VALUE ZERO.
+
+       01  WS-BREAKOUT-TABLE.
+           05  WS-BREAKOUT-ENTRY OCCURS 500
+                   INDEXED BY WS-BREAKOUT-IDX.
+               10  WS-BO-REGION            PIC X(04).
+               10  WS-BO-COUNTRY           PIC X(04).
+               10  WS-BO-COUNT             PIC 9(07).
+               10  WS-BO-MONNEY-MADE       PIC S9(11).
+               10  WS-BO-BENEF             PIC S9(13).
+       01  WS-BREAKOUT-COUNT               PIC 9(05) VALUE ZERO.
+       01  WS-BREAKOUT-FOUND               PIC X VALUE "N".
+           88  WS-BREAKOUT-WAS-FOUND           VALUE "Y".
+           88  WS-BREAKOUT-NOT-FOUND           VALUE "N".
+
+       01  WS-GRAND-MONNEY-MADE            PIC S9(11) VALUE ZERO.
+       01  WS-GRAND-BENEF                  PIC S9(13) VALUE ZERO.
+       01  WS-GL-DIFF-MONNEY-MADE          PIC S9(11) VALUE ZERO.
+       01  WS-GL-DIFF-BENEF                PIC S9(13) VALUE ZERO.
+
+       01  WS-REPORT-LINE.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  RL-REGION                   PIC X(04).
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  RL-COUNTRY                  PIC X(04).
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  RL-COUNT                    PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  RL-MONNEY-MADE              PIC -ZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  RL-BENEF                    PIC -Z,ZZZ,ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CLIENT-IMAGE UNTIL WS-END-OF-FILE
+           PERFORM 3000-PRINT-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CLIENT-IMAGE-FILE
+           OPEN INPUT GL-TOTAL-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+           READ CLIENT-IMAGE-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-CLIENT-IMAGE.
+           ADD 1 TO WS-CONTRACT-COUNT
+           ADD AMOUNT-MONNEY-MADE TO WS-GRAND-MONNEY-MADE
+           ADD AMOUNT-BENEF TO WS-GRAND-BENEF
+           PERFORM 2100-ACCUMULATE-BREAKOUT
+           READ CLIENT-IMAGE-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2100-ACCUMULATE-BREAKOUT.
+           SET WS-BREAKOUT-NOT-FOUND TO TRUE
+           SET WS-BREAKOUT-IDX TO 1
+           PERFORM VARYING WS-BREAKOUT-IDX FROM 1 BY 1
+                   UNTIL WS-BREAKOUT-IDX > WS-BREAKOUT-COUNT
+               IF WS-BO-REGION(WS-BREAKOUT-IDX) = REGION
+                  AND WS-BO-COUNTRY(WS-BREAKOUT-IDX) = COUNTRY
+                   SET WS-BREAKOUT-WAS-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT WS-BREAKOUT-WAS-FOUND
+               IF WS-BREAKOUT-COUNT >= 500
+                   DISPLAY "RECONDLY: ABEND - MORE THAN 500 DISTINCT "
+                       "REGION/COUNTRY BREAKOUTS, WS-BREAKOUT-TABLE "
+                       "IS FULL"
+                   PERFORM 9000-TERMINATE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-BREAKOUT-COUNT
+               SET WS-BREAKOUT-IDX TO WS-BREAKOUT-COUNT
+               MOVE REGION TO WS-BO-REGION(WS-BREAKOUT-IDX)
+               MOVE COUNTRY TO WS-BO-COUNTRY(WS-BREAKOUT-IDX)
+               MOVE ZERO TO WS-BO-COUNT(WS-BREAKOUT-IDX)
+               MOVE ZERO TO WS-BO-MONNEY-MADE(WS-BREAKOUT-IDX)
+               MOVE ZERO TO WS-BO-BENEF(WS-BREAKOUT-IDX)
+           END-IF
+           ADD 1 TO WS-BO-COUNT(WS-BREAKOUT-IDX)
+           ADD AMOUNT-MONNEY-MADE TO
+               WS-BO-MONNEY-MADE(WS-BREAKOUT-IDX)
+           ADD AMOUNT-BENEF TO
+               WS-BO-BENEF(WS-BREAKOUT-IDX).
+
+       3000-PRINT-REPORT.
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING "DAILY RECONCILIATION REPORT - CLIENT-IMAGE BODY"
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE SPACES TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "REGN" DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  "CTRY" DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           PERFORM VARYING WS-BREAKOUT-IDX FROM 1 BY 1
+                   UNTIL WS-BREAKOUT-IDX > WS-BREAKOUT-COUNT
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE WS-BO-REGION(WS-BREAKOUT-IDX) TO RL-REGION
+               MOVE WS-BO-COUNTRY(WS-BREAKOUT-IDX) TO RL-COUNTRY
+               MOVE WS-BO-COUNT(WS-BREAKOUT-IDX) TO RL-COUNT
+               MOVE WS-BO-MONNEY-MADE(WS-BREAKOUT-IDX) TO RL-MONNEY-MADE
+               MOVE WS-BO-BENEF(WS-BREAKOUT-IDX) TO RL-BENEF
+               MOVE WS-REPORT-LINE TO RECON-REPORT-LINE
+               WRITE RECON-REPORT-LINE
+           END-PERFORM
+           PERFORM 3100-PRINT-TOTALS.
+
+       3100-PRINT-TOTALS.
+           MOVE SPACES TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE "TOT " TO RL-REGION
+           MOVE WS-CONTRACT-COUNT TO RL-COUNT
+           MOVE WS-GRAND-MONNEY-MADE TO RL-MONNEY-MADE
+           MOVE WS-GRAND-BENEF TO RL-BENEF
+           MOVE WS-REPORT-LINE TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           READ GL-TOTAL-FILE
+               AT END
+                   MOVE ZERO TO GL-MONNEY-MADE GL-BENEF
+           END-READ
+           COMPUTE WS-GL-DIFF-MONNEY-MADE =
+               WS-GRAND-MONNEY-MADE - GL-MONNEY-MADE
+           COMPUTE WS-GL-DIFF-BENEF = WS-GRAND-BENEF - GL-BENEF
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE "GL  " TO RL-REGION
+           MOVE GL-MONNEY-MADE TO RL-MONNEY-MADE
+           MOVE GL-BENEF TO RL-BENEF
+           MOVE WS-REPORT-LINE TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE "DIFF" TO RL-REGION
+           MOVE WS-GL-DIFF-MONNEY-MADE TO RL-MONNEY-MADE
+           MOVE WS-GL-DIFF-BENEF TO RL-BENEF
+           MOVE WS-REPORT-LINE TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           IF WS-GL-DIFF-MONNEY-MADE NOT = ZERO
+                   OR WS-GL-DIFF-BENEF NOT = ZERO
+               MOVE SPACES TO RECON-REPORT-LINE
+               STRING "*** OUT OF BALANCE WITH GENERAL LEDGER ***"
+                   DELIMITED BY SIZE INTO RECON-REPORT-LINE
+               WRITE RECON-REPORT-LINE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE CLIENT-IMAGE-FILE
+           CLOSE GL-TOTAL-FILE
+           CLOSE RECON-REPORT-FILE.
