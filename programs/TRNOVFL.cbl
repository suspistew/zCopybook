@@ -0,0 +1,151 @@
+      *>--------------------------------------------------------------
+      *> TRNOVFL - HISTORIQUE-TRANS overflow handler.
+      *>
+      *> Reads the day's raw transaction feed (sorted by contract,
+      *> oldest transaction first) and folds it into a 5-slot rolling
+      *> window the same shape as COMMON-DATA's HISTORIQUE-TRANS -
+      *> matching how the real table "loses the oldest ones off the
+      *> front" once a contract has more than 5. As each new
+      *> transaction arrives past the 5th, the oldest transaction
+      *> currently held in the window is evicted to
+      *> TRANS-OVERFLOW-FILE instead of being silently dropped, and the
+      *> running, run-to-run overflow counts are updated on OVFCOUNT
+      *> (request 001).
+      *>--------------------------------------------------------------
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRNOVFL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FEED-FILE ASSIGN TO "TRANFEED"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TRANS-OVERFLOW-FILE ASSIGN TO "TRANOVFL"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OVFCOUNT-IN-FILE ASSIGN TO "OVFCNTIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OVFCOUNT-OUT-FILE ASSIGN TO "OVFCNTOU"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FEED-FILE.
+       COPY TRANFEED.
+
+       FD  TRANS-OVERFLOW-FILE.
+       COPY TRNOVFL.
+
+       FD  OVFCOUNT-IN-FILE.
+       COPY OVFCOUNT REPLACING OVERFLOW-COUNTER-REC BY OVFCOUNT-IN-REC.
+
+       FD  OVFCOUNT-OUT-FILE.
+       COPY OVFCOUNT REPLACING OVERFLOW-COUNTER-REC BY OVFCOUNT-OUT-REC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                   PIC X VALUE "N".
+           88  WS-END-OF-FILE                  VALUE "Y".
+
+       01  WS-CURRENT-CONTRACT              PIC X(16) VALUE SPACES.
+       01  WS-SLOT-COUNT                    PIC 9(04) VALUE ZERO.
+       01  WS-CONTRACT-OVERFLOW-COUNT       PIC 9(04) VALUE ZERO.
+
+       01  WS-RUN-OVERFLOW-EVENTS           PIC 9(09) VALUE ZERO.
+       01  WS-RUN-OVERFLOW-TRANS            PIC 9(09) VALUE ZERO.
+
+       01  WS-HIST-TABLE.
+           05  WS-HIST-ENTRY OCCURS 5.
+               10  WS-HIST-POSITION         PIC 9(04).
+               10  WS-HIST-TYPE             PIC X(04).
+               10  WS-HIST-KEY              PIC X(01).
+               10  WS-HIST-MONNEY-MADE      PIC S9(11).
+               10  WS-HIST-BENEF            PIC S9(11).
+       01  WS-EVICT-IDX                     PIC 9(04).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FEED UNTIL WS-END-OF-FILE
+           PERFORM 2900-CONTRACT-BREAK
+           PERFORM 3000-UPDATE-COUNTERS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANS-FEED-FILE
+           OPEN OUTPUT TRANS-OVERFLOW-FILE
+           READ TRANS-FEED-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ
+           IF NOT WS-END-OF-FILE
+               MOVE TF-NUM-CONTRAT TO WS-CURRENT-CONTRACT
+           END-IF.
+
+       2000-PROCESS-FEED.
+           IF TF-NUM-CONTRAT NOT = WS-CURRENT-CONTRACT
+               PERFORM 2900-CONTRACT-BREAK
+               MOVE TF-NUM-CONTRAT TO WS-CURRENT-CONTRACT
+           END-IF
+           ADD 1 TO WS-SLOT-COUNT
+           IF WS-SLOT-COUNT <= 5
+               MOVE WS-SLOT-COUNT TO WS-HIST-POSITION(WS-SLOT-COUNT)
+               MOVE TF-HIST-TYPE TO WS-HIST-TYPE(WS-SLOT-COUNT)
+               MOVE TF-HIST-KEY TO WS-HIST-KEY(WS-SLOT-COUNT)
+               MOVE TF-AMOUNT-MONNEY-MADE
+                   TO WS-HIST-MONNEY-MADE(WS-SLOT-COUNT)
+               MOVE TF-AMOUNT-BENEF TO WS-HIST-BENEF(WS-SLOT-COUNT)
+           ELSE
+      *>       Window is full - the current oldest kept transaction
+      *>       (slot 1) is the one that now falls off the front, same
+      *>       as production. Evict it, shift the rest down one, and
+      *>       hold the new transaction in slot 5 as the most recent.
+               MOVE WS-CURRENT-CONTRACT TO TO-NUM-CONTRAT
+               MOVE WS-HIST-POSITION(1) TO TO-SLOT-NUMBER
+               MOVE WS-HIST-TYPE(1) TO TO-HIST-TYPE
+               MOVE WS-HIST-KEY(1) TO TO-HIST-KEY
+               MOVE WS-HIST-MONNEY-MADE(1) TO TO-AMOUNT-MONNEY-MADE
+               MOVE WS-HIST-BENEF(1) TO TO-AMOUNT-BENEF
+               WRITE TRANS-OVERFLOW-REC
+               ADD 1 TO WS-CONTRACT-OVERFLOW-COUNT
+               PERFORM VARYING WS-EVICT-IDX FROM 1 BY 1
+                       UNTIL WS-EVICT-IDX > 4
+                   MOVE WS-HIST-ENTRY(WS-EVICT-IDX + 1)
+                       TO WS-HIST-ENTRY(WS-EVICT-IDX)
+               END-PERFORM
+               MOVE WS-SLOT-COUNT TO WS-HIST-POSITION(5)
+               MOVE TF-HIST-TYPE TO WS-HIST-TYPE(5)
+               MOVE TF-HIST-KEY TO WS-HIST-KEY(5)
+               MOVE TF-AMOUNT-MONNEY-MADE TO WS-HIST-MONNEY-MADE(5)
+               MOVE TF-AMOUNT-BENEF TO WS-HIST-BENEF(5)
+           END-IF
+           READ TRANS-FEED-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2900-CONTRACT-BREAK.
+           IF WS-CONTRACT-OVERFLOW-COUNT > 0
+               ADD 1 TO WS-RUN-OVERFLOW-EVENTS
+               ADD WS-CONTRACT-OVERFLOW-COUNT TO WS-RUN-OVERFLOW-TRANS
+           END-IF
+           MOVE ZERO TO WS-SLOT-COUNT
+           MOVE ZERO TO WS-CONTRACT-OVERFLOW-COUNT.
+
+       3000-UPDATE-COUNTERS.
+           OPEN INPUT OVFCOUNT-IN-FILE
+           READ OVFCOUNT-IN-FILE
+               AT END MOVE ZERO TO OVFCOUNT-IN-REC
+           END-READ
+           CLOSE OVFCOUNT-IN-FILE
+           OPEN OUTPUT OVFCOUNT-OUT-FILE
+           COMPUTE OC-TOTAL-OVERFLOW-EVENTS OF OVFCOUNT-OUT-REC =
+               OC-TOTAL-OVERFLOW-EVENTS OF OVFCOUNT-IN-REC
+                   + WS-RUN-OVERFLOW-EVENTS
+           COMPUTE OC-TOTAL-OVERFLOW-TRANS OF OVFCOUNT-OUT-REC =
+               OC-TOTAL-OVERFLOW-TRANS OF OVFCOUNT-IN-REC
+                   + WS-RUN-OVERFLOW-TRANS
+           WRITE OVFCOUNT-OUT-REC
+           CLOSE OVFCOUNT-OUT-FILE.
+
+       9000-TERMINATE.
+           CLOSE TRANS-FEED-FILE
+           CLOSE TRANS-OVERFLOW-FILE.
