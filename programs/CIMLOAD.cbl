@@ -0,0 +1,97 @@
+      *>--------------------------------------------------------------
+      *> CIMLOAD - builds the indexed CLIENT-IMAGE master (VSAM
+      *> KSDS-style) from the day's sequential CLIENT-IMAGE extract, so
+      *> single-contract lookups no longer require a full sequential
+      *> pass. Keyed on NUM-CONTRAT from the CONTRACT group (request 007).
+      *>
+      *> Unlike TRNOVFL/ADOVFL/STHIST, the daily CLIENT-IMAGE extract
+      *> has no documented NUM-CONTRAT sort order, so the master is
+      *> loaded with ACCESS MODE IS RANDOM rather than SEQUENTIAL -
+      *> SEQUENTIAL WRITE to an indexed file demands strictly ascending
+      *> keys and would raise a sequence-error INVALID KEY on an
+      *> out-of-order extract, which is indistinguishable from a
+      *> genuine duplicate-key reject. RANDOM has no such ordering
+      *> requirement, so the only INVALID KEY left on WRITE is a real
+      *> duplicate NUM-CONTRAT, which is reported explicitly below.
+      *> (STHIST.cbl also reads this same extract and does require
+      *> ascending NUM-CONTRAT order for its match-merge - it guards
+      *> that requirement itself with an explicit out-of-order check
+      *> rather than assuming the order this program deliberately does
+      *> not rely on.)
+      *>--------------------------------------------------------------
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIMLOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENT-IMAGE-FILE ASSIGN TO "CLTIMAGE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CLIENT-MASTER-FILE ASSIGN TO "CLTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NUM-CONTRAT OF CLIENT-IMAGE-REC
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENT-IMAGE-FILE.
+       COPY CLTIMAGE REPLACING CLIENT-IMAGE-REC BY CLIENT-IMAGE-IN-REC.
+
+       FD  CLIENT-MASTER-FILE.
+       COPY CLTIMAGE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                    PIC X VALUE "N".
+           88  WS-END-OF-FILE                   VALUE "Y".
+
+       01  WS-MASTER-STATUS                 PIC X(02).
+           88  WS-MASTER-OK                     VALUE "00".
+           88  WS-MASTER-DUPLICATE-KEY          VALUE "22".
+
+       01  WS-RECORDS-LOADED                PIC 9(09) VALUE ZERO.
+       01  WS-RECORDS-REJECTED              PIC 9(09) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-MASTER UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CLIENT-IMAGE-FILE
+           OPEN OUTPUT CLIENT-MASTER-FILE
+           READ CLIENT-IMAGE-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-LOAD-MASTER.
+           MOVE CLIENT-IMAGE-IN-REC TO CLIENT-IMAGE-REC
+           WRITE CLIENT-IMAGE-REC
+               INVALID KEY
+                   PERFORM 2100-REPORT-REJECT
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-LOADED
+           END-WRITE
+           READ CLIENT-IMAGE-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2100-REPORT-REJECT.
+           ADD 1 TO WS-RECORDS-REJECTED
+           IF WS-MASTER-DUPLICATE-KEY
+               DISPLAY "CIMLOAD REJECTED DUPLICATE NUM-CONTRAT: "
+                   NUM-CONTRAT OF CLIENT-IMAGE-REC
+           ELSE
+               DISPLAY "CIMLOAD REJECTED NUM-CONTRAT: "
+                   NUM-CONTRAT OF CLIENT-IMAGE-REC
+                   " FILE STATUS: " WS-MASTER-STATUS
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE CLIENT-IMAGE-FILE
+           CLOSE CLIENT-MASTER-FILE
+           DISPLAY "CIMLOAD RECORDS LOADED  : " WS-RECORDS-LOADED
+           DISPLAY "CIMLOAD RECORDS REJECTED: " WS-RECORDS-REJECTED.
