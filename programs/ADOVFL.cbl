@@ -0,0 +1,121 @@
+      *>--------------------------------------------------------------
+      *> ADOVFL - ADDITIONNAL-DATA overflow handler.
+      *>
+      *> Reads the day's raw attribute feed (sorted by IMAGE-SEQUENCE
+      *> REF, oldest attribute first) and folds it into a 5-slot table
+      *> the same shape as TECH-HEADER's ADDITIONNAL-DATA. Any
+      *> attribute beyond the 5th for an image is written to
+      *> AD-OVERFLOW-FILE instead of being silently dropped, and the
+      *> running, run-to-run overflow counts are updated on ADCOUNT
+      *> (request 008).
+      *>--------------------------------------------------------------
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADOVFL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ATTR-FEED-FILE ASSIGN TO "ADFEED"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AD-OVERFLOW-FILE ASSIGN TO "ADOVFL"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ADCOUNT-IN-FILE ASSIGN TO "ADCNTIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ADCOUNT-OUT-FILE ASSIGN TO "ADCNTOU"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ATTR-FEED-FILE.
+       COPY ADFEED.
+
+       FD  AD-OVERFLOW-FILE.
+       COPY ADOVFL.
+
+       FD  ADCOUNT-IN-FILE.
+       COPY ADCOUNT REPLACING AD-OVERFLOW-COUNTER-REC BY ADCOUNT-IN-REC.
+
+       FD  ADCOUNT-OUT-FILE.
+       COPY ADCOUNT REPLACING AD-OVERFLOW-COUNTER-REC BY ADCOUNT-OUT-REC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                    PIC X VALUE "N".
+           88  WS-END-OF-FILE                   VALUE "Y".
+
+       01  WS-CURRENT-IMAGE-REF             PIC X(30) VALUE SPACES.
+       01  WS-SLOT-COUNT                    PIC 9(04) VALUE ZERO.
+       01  WS-IMAGE-OVERFLOW-COUNT          PIC 9(04) VALUE ZERO.
+
+       01  WS-RUN-OVERFLOW-EVENTS           PIC 9(09) VALUE ZERO.
+       01  WS-RUN-OVERFLOW-ATTRS            PIC 9(09) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FEED UNTIL WS-END-OF-FILE
+           PERFORM 2900-IMAGE-BREAK
+           PERFORM 3000-UPDATE-COUNTERS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ATTR-FEED-FILE
+           OPEN OUTPUT AD-OVERFLOW-FILE
+           READ ATTR-FEED-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ
+           IF NOT WS-END-OF-FILE
+               MOVE AF-IMAGE-REF TO WS-CURRENT-IMAGE-REF
+           END-IF.
+
+       2000-PROCESS-FEED.
+           IF AF-IMAGE-REF NOT = WS-CURRENT-IMAGE-REF
+               PERFORM 2900-IMAGE-BREAK
+               MOVE AF-IMAGE-REF TO WS-CURRENT-IMAGE-REF
+           END-IF
+           ADD 1 TO WS-SLOT-COUNT
+           IF WS-SLOT-COUNT <= 5
+      *>       Fits in ADDITIONNAL-DATA's fixed AD-ENTRY slots as-is -
+      *>       nothing to do here, the image's own AD-ENTRY OCCURS 5
+      *>       already carries it.
+               CONTINUE
+           ELSE
+               MOVE WS-CURRENT-IMAGE-REF TO AO-IMAGE-REF
+               MOVE WS-SLOT-COUNT TO AO-SLOT-NUMBER
+               MOVE AF-AD-KEY TO AO-AD-KEY
+               MOVE AF-AD-VALUE TO AO-AD-VALUE
+               WRITE AD-OVERFLOW-REC
+               ADD 1 TO WS-IMAGE-OVERFLOW-COUNT
+           END-IF
+           READ ATTR-FEED-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2900-IMAGE-BREAK.
+           IF WS-IMAGE-OVERFLOW-COUNT > 0
+               ADD 1 TO WS-RUN-OVERFLOW-EVENTS
+               ADD WS-IMAGE-OVERFLOW-COUNT TO WS-RUN-OVERFLOW-ATTRS
+           END-IF
+           MOVE ZERO TO WS-SLOT-COUNT
+           MOVE ZERO TO WS-IMAGE-OVERFLOW-COUNT.
+
+       3000-UPDATE-COUNTERS.
+           OPEN INPUT ADCOUNT-IN-FILE
+           READ ADCOUNT-IN-FILE
+               AT END MOVE ZERO TO ADCOUNT-IN-REC
+           END-READ
+           CLOSE ADCOUNT-IN-FILE
+           OPEN OUTPUT ADCOUNT-OUT-FILE
+           COMPUTE ADC-TOTAL-OVERFLOW-EVENTS OF ADCOUNT-OUT-REC =
+               ADC-TOTAL-OVERFLOW-EVENTS OF ADCOUNT-IN-REC
+                   + WS-RUN-OVERFLOW-EVENTS
+           COMPUTE ADC-TOTAL-OVERFLOW-ATTRS OF ADCOUNT-OUT-REC =
+               ADC-TOTAL-OVERFLOW-ATTRS OF ADCOUNT-IN-REC
+                   + WS-RUN-OVERFLOW-ATTRS
+           WRITE ADCOUNT-OUT-REC
+           CLOSE ADCOUNT-OUT-FILE.
+
+       9000-TERMINATE.
+           CLOSE ATTR-FEED-FILE
+           CLOSE AD-OVERFLOW-FILE.
