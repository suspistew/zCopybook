@@ -0,0 +1,90 @@
+      *>--------------------------------------------------------------
+      *> XREFCHK - cross-reference validation report.
+      *>
+      *> Flags every CLIENT-IMAGE contract where CONTRACT's three
+      *> client-number representations - NUM-CLIENT, NUM-CLIENT-2 and
+      *> NUM-CLI - don't all agree, so the source feed causing the
+      *> drift can be chased down (request 006).
+      *>--------------------------------------------------------------
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XREFCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENT-IMAGE-FILE ASSIGN TO "CLTIMAGE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XREF-REPORT-FILE ASSIGN TO "XREFRPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENT-IMAGE-FILE.
+       COPY CLTIMAGE.
+
+       FD  XREF-REPORT-FILE
+           RECORD CONTAINS 90 CHARACTERS.
+       01  XREF-REPORT-LINE                PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                    PIC X VALUE "N".
+           88  WS-END-OF-FILE                   VALUE "Y".
+
+       01  WS-NUM-CLIENT-X                  PIC X(10).
+       01  WS-NUM-CLIENT-2-X                PIC X(10).
+       01  WS-MISMATCH-COUNT                PIC 9(09) VALUE ZERO.
+
+       01  WS-REPORT-LINE.
+           05  RL-NUM-CONTRAT               PIC X(16).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  RL-NUM-CLIENT                PIC X(10).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  RL-NUM-CLIENT-2              PIC X(10).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  RL-NUM-CLI                   PIC X(10).
+           05  FILLER                       PIC X(02) VALUE SPACE.
+           05  RL-FLAG                      PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CLIENT-IMAGE UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CLIENT-IMAGE-FILE
+           OPEN OUTPUT XREF-REPORT-FILE
+           READ CLIENT-IMAGE-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-CLIENT-IMAGE.
+           MOVE NUM-CLIENT TO WS-NUM-CLIENT-X
+           MOVE NUM-CLIENT-2 TO WS-NUM-CLIENT-2-X
+           IF WS-NUM-CLIENT-X NOT = WS-NUM-CLIENT-2-X
+                   OR WS-NUM-CLIENT-X NOT = NUM-CLI
+               MOVE NUM-CONTRAT TO RL-NUM-CONTRAT
+               MOVE WS-NUM-CLIENT-X TO RL-NUM-CLIENT
+               MOVE WS-NUM-CLIENT-2-X TO RL-NUM-CLIENT-2
+               MOVE NUM-CLI TO RL-NUM-CLI
+               MOVE "*** CLIENT NUMBER MISMATCH ***" TO RL-FLAG
+               MOVE WS-REPORT-LINE TO XREF-REPORT-LINE
+               WRITE XREF-REPORT-LINE
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF
+           READ CLIENT-IMAGE-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           MOVE SPACES TO XREF-REPORT-LINE
+           WRITE XREF-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-MISMATCH-COUNT TO RL-NUM-CLIENT
+           MOVE "TOTAL MISMATCHES FOUND ABOVE" TO RL-FLAG
+           MOVE WS-REPORT-LINE TO XREF-REPORT-LINE
+           WRITE XREF-REPORT-LINE
+           CLOSE CLIENT-IMAGE-FILE
+           CLOSE XREF-REPORT-FILE.
