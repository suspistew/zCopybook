@@ -0,0 +1,115 @@
+      *>--------------------------------------------------------------
+      *> SEQSPLT - routes inbound CLIENT-IMAGE traffic by TECH-HEADER's
+      *> IMAGE-SEQUENCE SEQ-TYPE (88-levels TYPE-1 through TYPE-4) into
+      *> four separate output streams, so each downstream job only
+      *> reads the record types it actually processes instead of
+      *> re-testing the same condition on the single combined feed
+      *> (request 004).
+      *>--------------------------------------------------------------
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEQSPLT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENT-IMAGE-FILE ASSIGN TO "CLTIMAGE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TYPE-1-OUT-FILE ASSIGN TO "CIMTYPE1"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TYPE-2-OUT-FILE ASSIGN TO "CIMTYPE2"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TYPE-3-OUT-FILE ASSIGN TO "CIMTYPE3"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TYPE-4-OUT-FILE ASSIGN TO "CIMTYPE4"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT UNKNOWN-TYPE-OUT-FILE ASSIGN TO "CIMTYPEU"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENT-IMAGE-FILE.
+       COPY CLTIMAGE.
+
+      *> Output records are opaque, exact-length copies of
+      *> CLIENT-IMAGE-REC (6904 bytes) rather than the structured
+      *> copybook again - COPYing CLTIMAGE five more times would
+      *> re-declare every nested name (including the ambiguous TYPE-1/
+      *> TYPE-2/TYPE-3/TYPE-4) five times over and make them unusable.
+       FD  TYPE-1-OUT-FILE.
+       01  TYPE-1-OUT-REC                  PIC X(6904).
+
+       FD  TYPE-2-OUT-FILE.
+       01  TYPE-2-OUT-REC                  PIC X(6904).
+
+       FD  TYPE-3-OUT-FILE.
+       01  TYPE-3-OUT-REC                  PIC X(6904).
+
+       FD  TYPE-4-OUT-FILE.
+       01  TYPE-4-OUT-REC                  PIC X(6904).
+
+       FD  UNKNOWN-TYPE-OUT-FILE.
+       01  UNKNOWN-TYPE-OUT-REC            PIC X(6904).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                   PIC X VALUE "N".
+           88  WS-END-OF-FILE                  VALUE "Y".
+
+       01  WS-TYPE-1-COUNT                 PIC 9(09) VALUE ZERO.
+       01  WS-TYPE-2-COUNT                 PIC 9(09) VALUE ZERO.
+       01  WS-TYPE-3-COUNT                 PIC 9(09) VALUE ZERO.
+       01  WS-TYPE-4-COUNT                 PIC 9(09) VALUE ZERO.
+       01  WS-UNKNOWN-COUNT                PIC 9(09) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CLIENT-IMAGE UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CLIENT-IMAGE-FILE
+           OPEN OUTPUT TYPE-1-OUT-FILE
+           OPEN OUTPUT TYPE-2-OUT-FILE
+           OPEN OUTPUT TYPE-3-OUT-FILE
+           OPEN OUTPUT TYPE-4-OUT-FILE
+           OPEN OUTPUT UNKNOWN-TYPE-OUT-FILE
+           READ CLIENT-IMAGE-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-CLIENT-IMAGE.
+           EVALUATE TRUE
+               WHEN TYPE-1 OF SEQ-TYPE
+                   MOVE CLIENT-IMAGE-REC TO TYPE-1-OUT-REC
+                   WRITE TYPE-1-OUT-REC
+                   ADD 1 TO WS-TYPE-1-COUNT
+               WHEN TYPE-2 OF SEQ-TYPE
+                   MOVE CLIENT-IMAGE-REC TO TYPE-2-OUT-REC
+                   WRITE TYPE-2-OUT-REC
+                   ADD 1 TO WS-TYPE-2-COUNT
+               WHEN TYPE-3 OF SEQ-TYPE
+                   MOVE CLIENT-IMAGE-REC TO TYPE-3-OUT-REC
+                   WRITE TYPE-3-OUT-REC
+                   ADD 1 TO WS-TYPE-3-COUNT
+               WHEN TYPE-4 OF SEQ-TYPE
+                   MOVE CLIENT-IMAGE-REC TO TYPE-4-OUT-REC
+                   WRITE TYPE-4-OUT-REC
+                   ADD 1 TO WS-TYPE-4-COUNT
+               WHEN OTHER
+                   MOVE CLIENT-IMAGE-REC TO UNKNOWN-TYPE-OUT-REC
+                   WRITE UNKNOWN-TYPE-OUT-REC
+                   ADD 1 TO WS-UNKNOWN-COUNT
+           END-EVALUATE
+           READ CLIENT-IMAGE-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE CLIENT-IMAGE-FILE
+           CLOSE TYPE-1-OUT-FILE
+           CLOSE TYPE-2-OUT-FILE
+           CLOSE TYPE-3-OUT-FILE
+           CLOSE TYPE-4-OUT-FILE
+           CLOSE UNKNOWN-TYPE-OUT-FILE.
