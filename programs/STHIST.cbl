@@ -0,0 +1,148 @@
+      *>--------------------------------------------------------------
+      *> STHIST - STATE change history log.
+      *>
+      *> Matches today's CLIENT-IMAGE extract against PRIOR-STATE-FILE,
+      *> yesterday's carried forward snapshot of each contract's STATE.
+      *> The match-merge in 2000-MATCH-MERGE requires both files to be
+      *> in ascending NUM-CONTRAT order - PRIOR-STATE-FILE is
+      *> guaranteed to be, since STHIST itself is the only program that
+      *> writes NEW-PRIOR-STATE-FILE and it does so in the order it
+      *> reads CLIENT-IMAGE-FILE. CLIENT-IMAGE-FILE's own order is not
+      *> otherwise documented (CIMLOAD.cbl loads its indexed master
+      *> with ACCESS MODE IS RANDOM for the same reason), so
+      *> 1100-READ-CLIENT-IMAGE defensively checks that each key it
+      *> reads is not less than the previous one and aborts rather than
+      *> silently match-merging against a mis-sorted extract. Every
+      *> contract whose STATE differs from its prior snapshot gets a
+      *> row appended to STATE-HISTORY-FILE with the old value, new
+      *> value, STATE-UPDT-DATE and REASON-UPDT, and
+      *> NEW-PRIOR-STATE-FILE is written as tomorrow's snapshot
+      *> (request 002). COMMON-DATA's second, sibling STATE field
+      *> (STATE-2) is not tracked here - it is not the field
+      *> STATE-UPDT-DATE/REASON-UPDT describe.
+      *>--------------------------------------------------------------
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STHIST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENT-IMAGE-FILE ASSIGN TO "CLTIMAGE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PRIOR-STATE-FILE ASSIGN TO "PRIORST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT STATE-HISTORY-FILE ASSIGN TO "STHISTRY"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT NEW-PRIOR-STATE-FILE ASSIGN TO "PRIORSTN"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENT-IMAGE-FILE.
+       COPY CLTIMAGE.
+
+       FD  PRIOR-STATE-FILE.
+       COPY PRIORST.
+
+       FD  STATE-HISTORY-FILE.
+       COPY STHISTRY.
+
+       FD  NEW-PRIOR-STATE-FILE.
+       COPY PRIORST REPLACING PRIOR-STATE-REC BY NEW-PRIOR-STATE-REC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CI-EOF-SWITCH                 PIC X VALUE "N".
+           88  WS-CI-END-OF-FILE                VALUE "Y".
+       01  WS-PS-EOF-SWITCH                 PIC X VALUE "N".
+           88  WS-PS-END-OF-FILE                VALUE "Y".
+
+       01  WS-CI-KEY                        PIC X(16).
+       01  WS-PS-KEY                        PIC X(16).
+       01  WS-CI-PREV-KEY                   PIC X(16) VALUE LOW-VALUES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MATCH-MERGE
+               UNTIL WS-CI-END-OF-FILE AND WS-PS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CLIENT-IMAGE-FILE
+           OPEN INPUT PRIOR-STATE-FILE
+           OPEN OUTPUT STATE-HISTORY-FILE
+           OPEN OUTPUT NEW-PRIOR-STATE-FILE
+           PERFORM 1100-READ-CLIENT-IMAGE
+           PERFORM 1200-READ-PRIOR-STATE.
+
+       1100-READ-CLIENT-IMAGE.
+           READ CLIENT-IMAGE-FILE
+               AT END
+                   SET WS-CI-END-OF-FILE TO TRUE
+                   MOVE HIGH-VALUES TO WS-CI-KEY
+               NOT AT END
+                   MOVE NUM-CONTRAT TO WS-CI-KEY
+                   IF WS-CI-KEY < WS-CI-PREV-KEY
+                       DISPLAY "STHIST: ABEND - CLIENT-IMAGE-FILE IS "
+                           "NOT IN ASCENDING NUM-CONTRAT ORDER, KEY "
+                           WS-CI-KEY " FOLLOWS " WS-CI-PREV-KEY
+                       PERFORM 9000-TERMINATE
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   MOVE WS-CI-KEY TO WS-CI-PREV-KEY
+           END-READ.
+
+       1200-READ-PRIOR-STATE.
+           READ PRIOR-STATE-FILE
+               AT END
+                   SET WS-PS-END-OF-FILE TO TRUE
+                   MOVE HIGH-VALUES TO WS-PS-KEY
+               NOT AT END
+                   MOVE PS-NUM-CONTRAT OF PRIOR-STATE-REC TO WS-PS-KEY
+           END-READ.
+
+       2000-MATCH-MERGE.
+           EVALUATE TRUE
+               WHEN WS-CI-KEY = WS-PS-KEY
+                   PERFORM 2100-COMPARE-MATCHED
+                   PERFORM 1100-READ-CLIENT-IMAGE
+                   PERFORM 1200-READ-PRIOR-STATE
+               WHEN WS-CI-KEY < WS-PS-KEY
+                   PERFORM 2200-NEW-CONTRACT
+                   PERFORM 1100-READ-CLIENT-IMAGE
+               WHEN OTHER
+                   PERFORM 1200-READ-PRIOR-STATE
+           END-EVALUATE.
+
+       2100-COMPARE-MATCHED.
+           IF STATE NOT = PS-STATE OF PRIOR-STATE-REC
+               MOVE WS-CI-KEY TO SH-NUM-CONTRAT
+               MOVE PS-STATE OF PRIOR-STATE-REC TO SH-OLD-STATE
+               MOVE STATE TO SH-NEW-STATE
+               MOVE STATE-UPDT-DATE TO SH-UPDT-DATE
+               MOVE REASON-UPDT TO SH-REASON-UPDT
+               WRITE STATE-HISTORY-REC
+           END-IF
+           MOVE WS-CI-KEY TO PS-NUM-CONTRAT OF NEW-PRIOR-STATE-REC
+           MOVE STATE TO PS-STATE OF NEW-PRIOR-STATE-REC
+           WRITE NEW-PRIOR-STATE-REC.
+
+       2200-NEW-CONTRACT.
+           MOVE WS-CI-KEY TO SH-NUM-CONTRAT
+           MOVE SPACES TO SH-OLD-STATE
+           MOVE STATE TO SH-NEW-STATE
+           MOVE STATE-UPDT-DATE TO SH-UPDT-DATE
+           MOVE REASON-UPDT TO SH-REASON-UPDT
+           WRITE STATE-HISTORY-REC
+           MOVE WS-CI-KEY TO PS-NUM-CONTRAT OF NEW-PRIOR-STATE-REC
+           MOVE STATE TO PS-STATE OF NEW-PRIOR-STATE-REC
+           WRITE NEW-PRIOR-STATE-REC.
+
+       9000-TERMINATE.
+           CLOSE CLIENT-IMAGE-FILE
+           CLOSE PRIOR-STATE-FILE
+           CLOSE STATE-HISTORY-FILE
+           CLOSE NEW-PRIOR-STATE-FILE.
