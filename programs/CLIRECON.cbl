@@ -0,0 +1,69 @@
+      *>--------------------------------------------------------------
+      *> CLIRECON - reconciliation listing for the CLIENT copybook's
+      *> ambiguous REDEFINES.
+      *>
+      *> CLIENT-INFOS-OTHER REDEFINES CLIENT-COMMON-INFOS, but
+      *> SOMETHING and ELSE-FIELD are declared after the REDEFINES at
+      *> the same 03 level rather than inside it, so it's genuinely
+      *> unclear which interpretation a given source feed intends.
+      *> This lists both interpretations side by side - the split
+      *> FIRSTNAME/LASTNAME view and the undivided 30-byte view - per
+      *> incoming CLIENT record, so data stewardship can tell which
+      *> layout each upstream feed is actually using (request 009).
+      *>--------------------------------------------------------------
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENT-FILE ASSIGN TO "CLIENT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CLIENT-RECON-FILE ASSIGN TO "CLIRECON"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENT-FILE.
+       COPY CLIENTRD.
+
+       FD  CLIENT-RECON-FILE
+           RECORD CONTAINS 104 CHARACTERS.
+       01  CLIENT-RECON-OUT-LINE            PIC X(104).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                    PIC X VALUE "N".
+           88  WS-END-OF-FILE                   VALUE "Y".
+
+       COPY CLIRECON.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CLIENT UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CLIENT-FILE
+           OPEN OUTPUT CLIENT-RECON-FILE
+           READ CLIENT-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-CLIENT.
+           MOVE FIRSTNAME TO CR-AS-FIRSTNAME
+           MOVE LASTNAME TO CR-AS-LASTNAME
+           MOVE CLIENT-INFOS-OTHER TO CR-AS-RAW-30
+           MOVE SOMETHING TO CR-SOMETHING
+           MOVE ELSE-FIELD TO CR-ELSE-FIELD
+           MOVE CLIENT-RECON-LINE TO CLIENT-RECON-OUT-LINE
+           WRITE CLIENT-RECON-OUT-LINE
+           READ CLIENT-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE CLIENT-FILE
+           CLOSE CLIENT-RECON-FILE.
