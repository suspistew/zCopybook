@@ -0,0 +1,98 @@
+      *>--------------------------------------------------------------
+      *> MSGDEC - MESSAGES decode inquiry report.
+      *>
+      *> For every CLIENT-IMAGE record, translates each non-blank
+      *> MESSAGES(n) code against MSGTABLE and prints the contract
+      *> number alongside the code's plain-English meaning, falling
+      *> back to a flagged "unknown code" line so gaps in the reference
+      *> table surface instead of hiding a message (request 003).
+      *>--------------------------------------------------------------
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSGDEC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENT-IMAGE-FILE ASSIGN TO "CLTIMAGE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MSG-DECODE-REPORT-FILE ASSIGN TO "MSGDECRP"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENT-IMAGE-FILE.
+       COPY CLTIMAGE.
+
+       FD  MSG-DECODE-REPORT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01  MSG-DECODE-REPORT-LINE          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                   PIC X VALUE "N".
+           88  WS-END-OF-FILE                  VALUE "Y".
+
+       COPY MSGTABLE.
+
+       01  WS-MSG-IDX                      PIC 9(02).
+       01  WS-TBL-IDX                      PIC 9(03).
+       01  WS-MSG-FOUND                    PIC X VALUE "N".
+           88  WS-MSG-WAS-FOUND                VALUE "Y".
+           88  WS-MSG-NOT-FOUND                VALUE "N".
+
+       01  WS-REPORT-LINE.
+           05  RL-NUM-CONTRAT              PIC X(16).
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  RL-MSG-CODE                 PIC X(05).
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  RL-MSG-DESCRIPTION          PIC X(60).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CLIENT-IMAGE UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CLIENT-IMAGE-FILE
+           OPEN OUTPUT MSG-DECODE-REPORT-FILE
+           READ CLIENT-IMAGE-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-CLIENT-IMAGE.
+           PERFORM VARYING WS-MSG-IDX FROM 1 BY 1 UNTIL WS-MSG-IDX > 15
+               IF MSG-VALUE(WS-MSG-IDX) NOT = SPACES
+                   PERFORM 2100-DECODE-ONE-MESSAGE
+               END-IF
+           END-PERFORM
+           READ CLIENT-IMAGE-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2100-DECODE-ONE-MESSAGE.
+           SET WS-MSG-NOT-FOUND TO TRUE
+           MOVE SPACES TO RL-MSG-DESCRIPTION
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > MSG-CODE-TABLE-COUNT
+               IF MSG-TBL-CODE(WS-TBL-IDX) = MSG-VALUE(WS-MSG-IDX)
+                   SET WS-MSG-WAS-FOUND TO TRUE
+                   MOVE MSG-TBL-DESCRIPTION(WS-TBL-IDX)
+                       TO RL-MSG-DESCRIPTION
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-MSG-NOT-FOUND
+               STRING "*** UNKNOWN CODE - ADD TO MSGTABLE ***"
+                   DELIMITED BY SIZE INTO RL-MSG-DESCRIPTION
+           END-IF
+           MOVE NUM-CONTRAT TO RL-NUM-CONTRAT
+           MOVE MSG-VALUE(WS-MSG-IDX) TO RL-MSG-CODE
+           MOVE SPACES TO MSG-DECODE-REPORT-LINE
+           MOVE WS-REPORT-LINE TO MSG-DECODE-REPORT-LINE
+           WRITE MSG-DECODE-REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE CLIENT-IMAGE-FILE
+           CLOSE MSG-DECODE-REPORT-FILE.
