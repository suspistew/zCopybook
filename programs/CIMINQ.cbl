@@ -0,0 +1,89 @@
+      *>--------------------------------------------------------------
+      *> CIMINQ - ad hoc single-contract inquiry against the indexed
+      *> CLIENT-MASTER-FILE built by CIMLOAD. Reads a small file of
+      *> NUM-CONTRAT lookup requests and does a direct keyed READ
+      *> instead of a sequential scan of the whole day's extract
+      *> (request 007).
+      *>--------------------------------------------------------------
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIMINQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOKUP-REQUEST-FILE ASSIGN TO "CIMREQ"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT LOOKUP-RESULT-FILE ASSIGN TO "CIMRES"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CLIENT-MASTER-FILE ASSIGN TO "CLTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NUM-CONTRAT OF CLIENT-IMAGE-REC
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOOKUP-REQUEST-FILE.
+       COPY CIMLKREQ.
+
+       FD  LOOKUP-RESULT-FILE.
+       COPY CIMLKRES.
+
+       FD  CLIENT-MASTER-FILE.
+       COPY CLTIMAGE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                    PIC X VALUE "N".
+           88  WS-END-OF-FILE                   VALUE "Y".
+
+       01  WS-MASTER-STATUS                 PIC X(02).
+           88  WS-MASTER-OK                     VALUE "00".
+           88  WS-MASTER-NOT-FOUND              VALUE "23".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-REQUEST UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT LOOKUP-REQUEST-FILE
+           OPEN OUTPUT LOOKUP-RESULT-FILE
+           OPEN INPUT CLIENT-MASTER-FILE
+           READ LOOKUP-REQUEST-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-REQUEST.
+           MOVE LR-NUM-CONTRAT TO NUM-CONTRAT OF CLIENT-IMAGE-REC
+           READ CLIENT-MASTER-FILE
+               INVALID KEY
+                   PERFORM 2200-BUILD-NOT-FOUND-RESULT
+               NOT INVALID KEY
+                   PERFORM 2100-BUILD-FOUND-RESULT
+           END-READ
+           READ LOOKUP-REQUEST-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2100-BUILD-FOUND-RESULT.
+           MOVE LR-NUM-CONTRAT TO LK-NUM-CONTRAT
+           MOVE NUM-CLIENT OF CLIENT-IMAGE-REC TO LK-NUM-CLIENT
+           MOVE CONTRACT-STATUS OF CLIENT-IMAGE-REC
+                                          TO LK-CONTRACT-STATUS
+           MOVE "FOUND"                  TO LK-RESULT
+           WRITE LOOKUP-RESULT-REC.
+
+       2200-BUILD-NOT-FOUND-RESULT.
+           MOVE LR-NUM-CONTRAT TO LK-NUM-CONTRAT
+           MOVE ZERO                     TO LK-NUM-CLIENT
+           MOVE SPACES                   TO LK-CONTRACT-STATUS
+           MOVE "NOT FOUND"              TO LK-RESULT
+           WRITE LOOKUP-RESULT-REC.
+
+       9000-TERMINATE.
+           CLOSE LOOKUP-REQUEST-FILE
+           CLOSE LOOKUP-RESULT-FILE
+           CLOSE CLIENT-MASTER-FILE.
